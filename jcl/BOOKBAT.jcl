@@ -0,0 +1,14 @@
+//BOOKBAT  JOB  (ACCTNO),'BOOK CATALOG BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Nightly batch update of the book catalog.
+//* BookManager opens its files by the literal name it is compiled
+//* with (BOOKTRAN.DAT, BOOKMSTR.DAT, BOOKAUD.DAT, BOOKRPT.DAT,
+//* SORTWORK.DAT, BOOKRST.DAT, BOOKDISC.DAT), resolved against the
+//* step's working directory rather than through a DD name, so no
+//* DD statement below binds to any of them - they just need to
+//* already exist alongside wherever this step runs.
+//* BOOKTRAN.DAT holds one ADD/DELETE/LIST card per transaction.
+//*--------------------------------------------------------------
+//BOOKRUN  EXEC PGM=BookManager,PARM='BATCH'
+//STEPLIB  DD   DSN=PROD.BOOKMGR.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
