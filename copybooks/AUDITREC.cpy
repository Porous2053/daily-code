@@ -0,0 +1,6 @@
+      *> AUDITREC - audit trail record for BookManager adds/deletes.
+       05  AUD-DATE                 PIC 9(8).
+       05  AUD-TIME                 PIC 9(8).
+       05  AUD-OPERATOR             PIC X(8).
+       05  AUD-ACTION               PIC X(6).
+       05  AUD-TITLE                PIC X(50).
