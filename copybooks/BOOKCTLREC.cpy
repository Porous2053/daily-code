@@ -0,0 +1,7 @@
+      *> BOOKCTLREC - trailer control-total record layout.
+      *> Shares the same record area as BOOKREC (REDEFINES) and is
+      *> stored on BOOK-MASTER-FILE under the reserved all-9s ISBN
+      *> key so the detail-record count can be reconciled on read.
+       05  CTL-ISBN                 PIC X(13).
+       05  CTL-RECORD-COUNT         PIC 9(6).
+       05  CTL-FILLER               PIC X(115).
