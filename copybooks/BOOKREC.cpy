@@ -0,0 +1,11 @@
+      *> BOOKREC - shared book catalog record layout.
+      *> Included at level 05 for a standalone record (FD), or
+      *> REPLACED to another level where it needs to nest under a
+      *> different group item (e.g. the level-02 NEW-BOOK work area
+      *> in BookManager).
+       05  BOOK-ISBN                PIC X(13).
+       05  BOOK-TITLE               PIC X(50).
+       05  BOOK-AUTHOR              PIC X(30).
+       05  BOOK-PUBLISHER           PIC X(30).
+       05  BOOK-COPIES              PIC 9(4).
+       05  BOOK-PRICE               PIC 9(5)V99.
