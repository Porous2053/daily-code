@@ -0,0 +1,4 @@
+      *> CTLISBN - reserved control-total sentinel ISBN, shared by
+      *> every program that reads or writes BOOK-MASTER-FILE so the
+      *> value can't drift between them.
+       01 WS-CONTROL-ISBN          PIC X(13)  VALUE ALL '9'.
