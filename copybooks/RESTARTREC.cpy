@@ -0,0 +1,4 @@
+      *> RESTARTREC - batch checkpoint/restart record for BookManager.
+      *> Holds the sequence number of the last transaction successfully
+      *> posted to BOOK-MASTER-FILE so a rerun can skip it.
+       05  RESTART-SEQ-NO            PIC 9(6).
