@@ -0,0 +1,10 @@
+      *> TRANREC - batch transaction card layout for BookManager.
+      *> One card per ADD/DELETE/LIST action applied to the catalog.
+       05  TRAN-SEQ-NO              PIC 9(6).
+       05  TRAN-ACTION              PIC X(6).
+       05  TRAN-ISBN                PIC X(13).
+       05  TRAN-TITLE               PIC X(50).
+       05  TRAN-AUTHOR              PIC X(30).
+       05  TRAN-PUBLISHER           PIC X(30).
+       05  TRAN-COPIES              PIC 9(4).
+       05  TRAN-PRICE               PIC 9(5)V99.
