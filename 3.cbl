@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BookExtract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-MASTER-FILE ASSIGN TO 'BOOKMSTR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ISBN OF BOOK-MASTER-RECORD
+               FILE STATUS IS WS-BOOK-FILE-STATUS.
+
+           SELECT CSV-EXTRACT-FILE ASSIGN TO 'BOOKCSV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-MASTER-FILE.
+       01  BOOK-MASTER-RECORD.
+           COPY BOOKREC.
+
+       FD  CSV-EXTRACT-FILE.
+       01  CSV-LINE                    PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BOOK-FILE-STATUS      PIC XX.
+       01 WS-CSV-FILE-STATUS       PIC XX.
+       01 WS-EOF-SWITCH            PIC X      VALUE 'N'.
+          88 WS-EOF                           VALUE 'Y'.
+       COPY CTLISBN.
+       01 WS-BOOKS-EXTRACTED       PIC 9(6)   VALUE 0.
+       01 WS-PRICE-EDIT            PIC ZZZZ9.99.
+       01 WS-COPIES-EDIT           PIC ZZZ9.
+       01 WS-CSV-RAW                PIC X(50).
+       01 WS-CSV-QUOTED             PIC X(104).
+       01 WS-CSV-TITLE-Q            PIC X(104).
+       01 WS-CSV-AUTHOR-Q           PIC X(104).
+       01 WS-CSV-PUBLISHER-Q        PIC X(104).
+       01 WS-CSV-RAW-LEN            PIC 9(3).
+       01 WS-CSV-IN-IDX             PIC 9(3).
+       01 WS-CSV-OUT-IDX            PIC 9(3).
+       01 WS-CSV-CHAR               PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT BOOK-MASTER-FILE.
+           IF WS-BOOK-FILE-STATUS = '35'
+               DISPLAY 'No book catalog found - nothing to extract.'
+           ELSE
+               OPEN OUTPUT CSV-EXTRACT-FILE
+               PERFORM WRITE-CSV-HEADER-PARAGRAPH
+               PERFORM EXTRACT-BOOKS-PARAGRAPH
+               CLOSE CSV-EXTRACT-FILE
+               CLOSE BOOK-MASTER-FILE
+               DISPLAY 'Extracted ' WS-BOOKS-EXTRACTED
+                   ' book(s) to BOOKCSV.DAT.'
+           END-IF.
+           STOP RUN.
+
+       WRITE-CSV-HEADER-PARAGRAPH.
+           MOVE SPACES TO CSV-LINE.
+           STRING 'ISBN,TITLE,AUTHOR,PUBLISHER,COPIES,PRICE'
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+
+       EXTRACT-BOOKS-PARAGRAPH.
+           MOVE LOW-VALUES TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           START BOOK-MASTER-FILE KEY IS NOT LESS THAN
+                   BOOK-ISBN OF BOOK-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START.
+           PERFORM UNTIL WS-EOF
+               READ BOOK-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF BOOK-ISBN OF BOOK-MASTER-RECORD
+                               NOT = WS-CONTROL-ISBN
+                           PERFORM WRITE-CSV-DETAIL-PARAGRAPH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-CSV-DETAIL-PARAGRAPH.
+           MOVE BOOK-COPIES OF BOOK-MASTER-RECORD TO WS-COPIES-EDIT.
+           MOVE BOOK-PRICE OF BOOK-MASTER-RECORD TO WS-PRICE-EDIT.
+           MOVE BOOK-TITLE OF BOOK-MASTER-RECORD TO WS-CSV-RAW.
+           PERFORM QUOTE-CSV-FIELD-PARAGRAPH.
+           MOVE WS-CSV-QUOTED TO WS-CSV-TITLE-Q.
+           MOVE BOOK-AUTHOR OF BOOK-MASTER-RECORD TO WS-CSV-RAW.
+           PERFORM QUOTE-CSV-FIELD-PARAGRAPH.
+           MOVE WS-CSV-QUOTED TO WS-CSV-AUTHOR-Q.
+           MOVE BOOK-PUBLISHER OF BOOK-MASTER-RECORD TO WS-CSV-RAW.
+           PERFORM QUOTE-CSV-FIELD-PARAGRAPH.
+           MOVE WS-CSV-QUOTED TO WS-CSV-PUBLISHER-Q.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(BOOK-ISBN OF BOOK-MASTER-RECORD) ','
+               FUNCTION TRIM(WS-CSV-TITLE-Q) ','
+               FUNCTION TRIM(WS-CSV-AUTHOR-Q) ','
+               FUNCTION TRIM(WS-CSV-PUBLISHER-Q) ','
+               FUNCTION TRIM(WS-COPIES-EDIT) ','
+               FUNCTION TRIM(WS-PRICE-EDIT)
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-BOOKS-EXTRACTED.
+
+       QUOTE-CSV-FIELD-PARAGRAPH.
+      *> Wraps WS-CSV-RAW in double quotes into WS-CSV-QUOTED,
+      *> doubling any embedded quote characters, so a comma or
+      *> quote inside a free-text field can't corrupt the feed.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-RAW))
+               TO WS-CSV-RAW-LEN.
+           MOVE SPACES TO WS-CSV-QUOTED.
+           MOVE 1 TO WS-CSV-OUT-IDX.
+           MOVE '"' TO WS-CSV-QUOTED(WS-CSV-OUT-IDX:1).
+           ADD 1 TO WS-CSV-OUT-IDX.
+           PERFORM VARYING WS-CSV-IN-IDX FROM 1 BY 1
+                   UNTIL WS-CSV-IN-IDX > WS-CSV-RAW-LEN
+               MOVE WS-CSV-RAW(WS-CSV-IN-IDX:1) TO WS-CSV-CHAR
+               IF WS-CSV-CHAR = '"'
+                   MOVE '"' TO WS-CSV-QUOTED(WS-CSV-OUT-IDX:1)
+                   ADD 1 TO WS-CSV-OUT-IDX
+               END-IF
+               MOVE WS-CSV-CHAR TO WS-CSV-QUOTED(WS-CSV-OUT-IDX:1)
+               ADD 1 TO WS-CSV-OUT-IDX
+           END-PERFORM.
+           MOVE '"' TO WS-CSV-QUOTED(WS-CSV-OUT-IDX:1).
