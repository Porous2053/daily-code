@@ -3,29 +3,120 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT BOOK-MASTER-FILE ASSIGN TO 'BOOKMSTR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ISBN OF BOOK-MASTER-RECORD
+               FILE STATUS IS WS-BOOK-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'BOOKTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'BOOKAUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT BOOK-REPORT-FILE ASSIGN TO 'BOOKRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.DAT'.
+
+           SELECT RESTART-FILE ASSIGN TO 'BOOKRST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT DISCREPANCY-FILE ASSIGN TO 'BOOKDISC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCREPANCY-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  BOOK-MASTER-FILE.
+       01  BOOK-MASTER-RECORD.
+           COPY BOOKREC.
+       01  BOOK-CONTROL-RECORD REDEFINES BOOK-MASTER-RECORD.
+           COPY BOOKCTLREC.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           COPY TRANREC.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
+       FD  BOOK-REPORT-FILE.
+       01  REPORT-LINE                 PIC X(150).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           COPY BOOKREC.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           COPY RESTARTREC.
+
+       FD  DISCREPANCY-FILE.
+       01  DISCREPANCY-LINE            PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 BOOKS-TABLE.
-          05 BOOK-COUNT              PIC 9(3)  VALUE 0.
-          05 BOOK                   OCCURS 100 TIMES.
-             10 BOOK-TITLE          PIC X(50).
-             
        01 CHOICE                   PIC 9      VALUE 0.
-       01 NEW-TITLE                PIC X(50).
-       01 DELETE-CHOICE            PIC 9(3).
-       01 INDEX                   PIC 9(3).
+       01 NEW-BOOK.
+          COPY BOOKREC REPLACING LEADING ==05== BY ==02==.
+       01 WS-DELETE-ISBN           PIC X(13).
+       01 WS-BOOK-FILE-STATUS      PIC XX.
+       01 WS-TRAN-FILE-STATUS      PIC XX.
+       01 WS-AUDIT-FILE-STATUS     PIC XX.
+       01 WS-EOF-SWITCH            PIC X      VALUE 'N'.
+          88 WS-EOF                           VALUE 'Y'.
+       01 WS-TRAN-EOF-SWITCH       PIC X      VALUE 'N'.
+          88 WS-TRAN-EOF                      VALUE 'Y'.
+       01 WS-RUN-MODE              PIC X(20).
+       01 WS-OPERATOR-ID           PIC X(8).
+       01 WS-AUDIT-ACTION          PIC X(6).
+       01 WS-AUDIT-TITLE           PIC X(50).
+       01 WS-REPORT-FILE-STATUS    PIC XX.
+       01 WS-REPORT-DATE.
+          05 WS-REPORT-YYYY        PIC 9(4).
+          05 WS-REPORT-MM          PIC 9(2).
+          05 WS-REPORT-DD          PIC 9(2).
+       01 WS-PAGE-COUNT            PIC 9(3)   VALUE 0.
+       01 WS-LINE-COUNT            PIC 9(3)   VALUE 0.
+       01 WS-LINES-PER-PAGE        PIC 9(3)   VALUE 20.
+       01 WS-BOOKS-ON-REPORT       PIC 9(5)   VALUE 0.
+       01 WS-REPORT-COPIES-EDIT    PIC ZZZ9.
+       01 WS-REPORT-PRICE-EDIT     PIC ZZZZ9.99.
+       01 WS-RESTART-FILE-STATUS   PIC XX.
+       01 WS-LAST-CHECKPOINT-SEQ   PIC 9(6)   VALUE 0.
+       01 WS-DISCREPANCY-FILE-STATUS PIC XX.
+       COPY CTLISBN.
+       01 WS-ACTUAL-RECORD-COUNT  PIC 9(6)   VALUE 0.
+       01 WS-CONTROL-RECORD-COUNT PIC 9(6)   VALUE 0.
 
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           PERFORM OPEN-BOOK-FILE-PARAGRAPH.
+           IF WS-RUN-MODE(1:5) = 'BATCH'
+               MOVE 'BATCH' TO WS-OPERATOR-ID
+               PERFORM BATCH-DRIVER-PARAGRAPH
+               PERFORM RECONCILE-PARAGRAPH
+               CLOSE BOOK-MASTER-FILE
+               STOP RUN
+           END-IF.
+           DISPLAY 'Enter operator ID (max 8 chars): ' NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           GO TO MAIN-PARAGRAPH.
+
        MAIN-PARAGRAPH.
            DISPLAY 'BOOK MANAGER'.
            DISPLAY '1. Add Book'.
            DISPLAY '2. List Books'.
            DISPLAY '3. Delete Book'.
            DISPLAY '4. Exit'.
-           DISPLAY 'Choose an option (1-4): ' NO ADVANCING.
+           DISPLAY '5. Reconcile Catalog Counts'.
+           DISPLAY 'Choose an option (1-5): ' NO ADVANCING.
            ACCEPT CHOICE.
 
            EVALUATE CHOICE
@@ -33,56 +124,366 @@
                WHEN 2 PERFORM LIST-BOOKS-PARAGRAPH
                WHEN 3 PERFORM DELETE-BOOK-PARAGRAPH
                WHEN 4 GO TO END-PARAGRAPH
+               WHEN 5 PERFORM RECONCILE-PARAGRAPH
                WHEN OTHER DISPLAY 'Invalid option!'
            END-EVALUATE.
            GO TO MAIN-PARAGRAPH.
 
        ADD-BOOK-PARAGRAPH.
-           IF BOOK-COUNT NOT LESS THAN 100
-               DISPLAY 'Book list is full!'
-               GO TO MAIN-PARAGRAPH
-           END-IF.
-           
+           DISPLAY 'Enter ISBN (max 13 chars): ' NO ADVANCING.
+           ACCEPT BOOK-ISBN OF NEW-BOOK.
            DISPLAY 'Enter book title (max 50 chars): ' NO ADVANCING.
-           ACCEPT NEW-TITLE.
-           ADD 1 TO BOOK-COUNT.
-           MOVE NEW-TITLE TO BOOK(BOOK-COUNT).
-           DISPLAY 'Book added!'.
+           ACCEPT BOOK-TITLE OF NEW-BOOK.
+           DISPLAY 'Enter author (max 30 chars): ' NO ADVANCING.
+           ACCEPT BOOK-AUTHOR OF NEW-BOOK.
+           DISPLAY 'Enter publisher (max 30 chars): ' NO ADVANCING.
+           ACCEPT BOOK-PUBLISHER OF NEW-BOOK.
+           DISPLAY 'Enter copies on hand: ' NO ADVANCING.
+           ACCEPT BOOK-COPIES OF NEW-BOOK.
+           DISPLAY 'Enter price (e.g. 123.45): ' NO ADVANCING.
+           ACCEPT BOOK-PRICE OF NEW-BOOK.
+           PERFORM WRITE-NEW-BOOK-PARAGRAPH.
            GO TO MAIN-PARAGRAPH.
 
        LIST-BOOKS-PARAGRAPH.
-           IF BOOK-COUNT IS ZERO
-               DISPLAY 'No books added yet!'
-               GO TO MAIN-PARAGRAPH
-           END-IF.
-           
-           DISPLAY 'List of books:'.
-           PERFORM VARYING INDEX FROM 1 BY 1 UNTIL INDEX > BOOK-COUNT
-               DISPLAY INDEX ' ' BOOK(INDEX)
-           END-PERFORM.
+           PERFORM PRINT-CATALOG-REPORT-PARAGRAPH.
            GO TO MAIN-PARAGRAPH.
 
        DELETE-BOOK-PARAGRAPH.
-           IF BOOK-COUNT IS ZERO
-               DISPLAY 'No books to delete!'
-               GO TO MAIN-PARAGRAPH
+           DISPLAY 'Enter ISBN of book to delete: ' NO ADVANCING.
+           ACCEPT WS-DELETE-ISBN.
+           PERFORM DELETE-BY-ISBN-PARAGRAPH.
+           GO TO MAIN-PARAGRAPH.
+
+       WRITE-NEW-BOOK-PARAGRAPH.
+           MOVE NEW-BOOK TO BOOK-MASTER-RECORD.
+           WRITE BOOK-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'A book with that ISBN already exists!'
+               NOT INVALID KEY
+                   DISPLAY 'Book added!'
+                   MOVE 'ADD' TO WS-AUDIT-ACTION
+                   MOVE BOOK-TITLE OF NEW-BOOK TO WS-AUDIT-TITLE
+                   PERFORM WRITE-AUDIT-PARAGRAPH
+                   PERFORM BUMP-CONTROL-TOTAL-PARAGRAPH
+           END-WRITE.
+
+       DELETE-BY-ISBN-PARAGRAPH.
+           IF WS-DELETE-ISBN = WS-CONTROL-ISBN
+               DISPLAY 'Cannot delete reserved control ISBN!'
+           ELSE
+               MOVE WS-DELETE-ISBN TO BOOK-ISBN OF BOOK-MASTER-RECORD
+               READ BOOK-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'No book found with that ISBN!'
+                   NOT INVALID KEY
+                       MOVE BOOK-TITLE OF BOOK-MASTER-RECORD
+                           TO WS-AUDIT-TITLE
+                       DELETE BOOK-MASTER-FILE
+                           INVALID KEY
+                               DISPLAY 'No book found with that ISBN!'
+                           NOT INVALID KEY
+                               DISPLAY 'Book deleted!'
+                               MOVE 'DELETE' TO WS-AUDIT-ACTION
+                               PERFORM WRITE-AUDIT-PARAGRAPH
+                               PERFORM DROP-CONTROL-TOTAL-PARAGRAPH
+                       END-DELETE
+               END-READ
+           END-IF.
+
+       WRITE-AUDIT-PARAGRAPH.
+           ACCEPT AUD-DATE OF AUDIT-LOG-RECORD FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME OF AUDIT-LOG-RECORD FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR OF AUDIT-LOG-RECORD.
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION OF AUDIT-LOG-RECORD.
+           MOVE WS-AUDIT-TITLE TO AUD-TITLE OF AUDIT-LOG-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
            END-IF.
-           
-           DISPLAY 'Enter the number of the book to delete: ' NO ADVANCING.
-           ACCEPT DELETE-CHOICE.
-           
-           IF DELETE-CHOICE < 1 OR DELETE-CHOICE > BOOK-COUNT
-               DISPLAY 'Invalid choice!'
-               GO TO MAIN-PARAGRAPH
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       OPEN-BOOK-FILE-PARAGRAPH.
+           OPEN I-O BOOK-MASTER-FILE.
+           IF WS-BOOK-FILE-STATUS = '35'
+               OPEN OUTPUT BOOK-MASTER-FILE
+               CLOSE BOOK-MASTER-FILE
+               OPEN I-O BOOK-MASTER-FILE
            END-IF.
-           
-           PERFORM VARYING INDEX FROM DELETE-CHOICE BY 1 UNTIL INDEX >= BOOK-COUNT
-               MOVE BOOK(INDEX + 1) TO BOOK(INDEX)
+           PERFORM ENSURE-CONTROL-RECORD-PARAGRAPH.
+
+       ENSURE-CONTROL-RECORD-PARAGRAPH.
+           MOVE WS-CONTROL-ISBN TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           READ BOOK-MASTER-FILE
+               INVALID KEY
+                   PERFORM COUNT-DETAIL-RECORDS-PARAGRAPH
+                   MOVE WS-CONTROL-ISBN TO CTL-ISBN
+                   MOVE WS-ACTUAL-RECORD-COUNT TO CTL-RECORD-COUNT
+                   MOVE SPACES TO CTL-FILLER
+                   WRITE BOOK-MASTER-RECORD
+           END-READ.
+
+       BUMP-CONTROL-TOTAL-PARAGRAPH.
+           MOVE WS-CONTROL-ISBN TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           READ BOOK-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO CTL-RECORD-COUNT
+                   REWRITE BOOK-MASTER-RECORD
+           END-READ.
+
+       DROP-CONTROL-TOTAL-PARAGRAPH.
+           MOVE WS-CONTROL-ISBN TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           READ BOOK-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SUBTRACT 1 FROM CTL-RECORD-COUNT
+                   REWRITE BOOK-MASTER-RECORD
+           END-READ.
+
+       COUNT-DETAIL-RECORDS-PARAGRAPH.
+           MOVE 0 TO WS-ACTUAL-RECORD-COUNT.
+           MOVE LOW-VALUES TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           START BOOK-MASTER-FILE KEY IS NOT LESS THAN
+                   BOOK-ISBN OF BOOK-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START.
+           PERFORM UNTIL WS-EOF
+               READ BOOK-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF BOOK-ISBN OF BOOK-MASTER-RECORD
+                               NOT = WS-CONTROL-ISBN
+                           ADD 1 TO WS-ACTUAL-RECORD-COUNT
+                       END-IF
+               END-READ
            END-PERFORM.
-           SUBTRACT 1 FROM BOOK-COUNT.
-           DISPLAY 'Book deleted!'.
-           GO TO MAIN-PARAGRAPH.
+
+       RECONCILE-PARAGRAPH.
+           PERFORM COUNT-DETAIL-RECORDS-PARAGRAPH.
+           MOVE WS-CONTROL-ISBN TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           READ BOOK-MASTER-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-CONTROL-RECORD-COUNT
+               NOT INVALID KEY
+                   MOVE CTL-RECORD-COUNT TO WS-CONTROL-RECORD-COUNT
+           END-READ.
+           IF WS-ACTUAL-RECORD-COUNT = WS-CONTROL-RECORD-COUNT
+               DISPLAY 'Reconciliation OK - control total matches '
+                   WS-ACTUAL-RECORD-COUNT ' detail record(s).'
+           ELSE
+               DISPLAY 'RECONCILIATION DISCREPANCY - control total '
+                   WS-CONTROL-RECORD-COUNT ' vs actual '
+                   WS-ACTUAL-RECORD-COUNT
+           END-IF.
+           PERFORM WRITE-DISCREPANCY-REPORT-PARAGRAPH.
+
+       WRITE-DISCREPANCY-REPORT-PARAGRAPH.
+      *> Rewritten (truncated and rewritten on every reconciliation
+      *> pass, not only on a mismatch) so a stale discrepancy from an
+      *> earlier bad run can't outlive the problem that caused it.
+           OPEN OUTPUT DISCREPANCY-FILE.
+           MOVE SPACES TO DISCREPANCY-LINE.
+           STRING 'BOOK CATALOG CONTROL-TOTAL RECONCILIATION REPORT'
+               INTO DISCREPANCY-LINE
+           END-STRING.
+           WRITE DISCREPANCY-LINE.
+           MOVE SPACES TO DISCREPANCY-LINE.
+           IF WS-ACTUAL-RECORD-COUNT = WS-CONTROL-RECORD-COUNT
+               STRING 'STATUS: OK' INTO DISCREPANCY-LINE
+           ELSE
+               STRING 'STATUS: DISCREPANCY' INTO DISCREPANCY-LINE
+           END-IF.
+           WRITE DISCREPANCY-LINE.
+           MOVE SPACES TO DISCREPANCY-LINE.
+           STRING 'CONTROL TOTAL ON FILE: ' WS-CONTROL-RECORD-COUNT
+               INTO DISCREPANCY-LINE
+           END-STRING.
+           WRITE DISCREPANCY-LINE.
+           MOVE SPACES TO DISCREPANCY-LINE.
+           STRING 'ACTUAL DETAIL RECORDS: ' WS-ACTUAL-RECORD-COUNT
+               INTO DISCREPANCY-LINE
+           END-STRING.
+           WRITE DISCREPANCY-LINE.
+           CLOSE DISCREPANCY-FILE.
+
+       BATCH-DRIVER-PARAGRAPH.
+           PERFORM READ-RESTART-PARAGRAPH.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRAN-FILE-STATUS = '35'
+               DISPLAY 'No transaction file found - nothing to process.'
+           ELSE
+               MOVE 'N' TO WS-TRAN-EOF-SWITCH
+               PERFORM UNTIL WS-TRAN-EOF
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TRAN-EOF-SWITCH
+                       NOT AT END
+                           PERFORM APPLY-TRANSACTION-PARAGRAPH
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               PERFORM CLEAR-RESTART-PARAGRAPH
+           END-IF.
+
+       APPLY-TRANSACTION-PARAGRAPH.
+           IF TRAN-SEQ-NO NOT > WS-LAST-CHECKPOINT-SEQ
+               DISPLAY 'Skipping already-posted transaction seq '
+                   TRAN-SEQ-NO
+           ELSE
+               EVALUATE TRAN-ACTION
+                   WHEN 'ADD'
+                       PERFORM BATCH-ADD-PARAGRAPH
+                   WHEN 'DELETE'
+                       PERFORM BATCH-DELETE-PARAGRAPH
+                   WHEN 'LIST'
+                       PERFORM PRINT-CATALOG-REPORT-PARAGRAPH
+                   WHEN OTHER
+                       DISPLAY 'Unknown transaction action: '
+                           TRAN-ACTION
+               END-EVALUATE
+               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+           END-IF.
+
+       READ-RESTART-PARAGRAPH.
+           MOVE 0 TO WS-LAST-CHECKPOINT-SEQ.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS NOT = '35'
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RESTART-SEQ-NO TO WS-LAST-CHECKPOINT-SEQ
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           MOVE TRAN-SEQ-NO TO WS-LAST-CHECKPOINT-SEQ.
+           MOVE TRAN-SEQ-NO TO RESTART-SEQ-NO.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       CLEAR-RESTART-PARAGRAPH.
+           MOVE 0 TO WS-LAST-CHECKPOINT-SEQ.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       BATCH-ADD-PARAGRAPH.
+           MOVE TRAN-ISBN TO BOOK-ISBN OF NEW-BOOK.
+           MOVE TRAN-TITLE TO BOOK-TITLE OF NEW-BOOK.
+           MOVE TRAN-AUTHOR TO BOOK-AUTHOR OF NEW-BOOK.
+           MOVE TRAN-PUBLISHER TO BOOK-PUBLISHER OF NEW-BOOK.
+           MOVE TRAN-COPIES TO BOOK-COPIES OF NEW-BOOK.
+           MOVE TRAN-PRICE TO BOOK-PRICE OF NEW-BOOK.
+           PERFORM WRITE-NEW-BOOK-PARAGRAPH.
+
+       BATCH-DELETE-PARAGRAPH.
+           MOVE TRAN-ISBN TO WS-DELETE-ISBN.
+           PERFORM DELETE-BY-ISBN-PARAGRAPH.
+
+       PRINT-CATALOG-REPORT-PARAGRAPH.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           MOVE 0 TO WS-PAGE-COUNT.
+           MOVE 0 TO WS-BOOKS-ON-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY BOOK-TITLE OF SORT-RECORD
+               INPUT PROCEDURE IS SORT-INPUT-PARAGRAPH
+               OUTPUT PROCEDURE IS SORT-OUTPUT-PARAGRAPH.
+           DISPLAY 'Catalog report written to BOOKRPT.DAT ('
+               WS-BOOKS-ON-REPORT ' book(s)).'.
+
+       SORT-INPUT-PARAGRAPH.
+           MOVE LOW-VALUES TO BOOK-ISBN OF BOOK-MASTER-RECORD.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           START BOOK-MASTER-FILE KEY IS NOT LESS THAN
+                   BOOK-ISBN OF BOOK-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START.
+           PERFORM UNTIL WS-EOF
+               READ BOOK-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF BOOK-ISBN OF BOOK-MASTER-RECORD
+                               NOT = WS-CONTROL-ISBN
+                           MOVE BOOK-MASTER-RECORD TO SORT-RECORD
+                           RELEASE SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SORT-OUTPUT-PARAGRAPH.
+           OPEN OUTPUT BOOK-REPORT-FILE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           PERFORM WRITE-REPORT-HEADER-PARAGRAPH.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-RETURN.
+           PERFORM UNTIL WS-EOF
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-HEADER-PARAGRAPH
+               END-IF
+               PERFORM WRITE-REPORT-DETAIL-PARAGRAPH
+               ADD 1 TO WS-BOOKS-ON-REPORT
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+               END-RETURN
+           END-PERFORM.
+           IF WS-BOOKS-ON-REPORT = 0
+               MOVE SPACES TO REPORT-LINE
+               STRING 'No books in catalog.' INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           CLOSE BOOK-REPORT-FILE.
+
+       WRITE-REPORT-HEADER-PARAGRAPH.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'BOOK CATALOG REPORT'  '  RUN DATE: '
+               WS-REPORT-YYYY '-' WS-REPORT-MM '-' WS-REPORT-DD
+               '  PAGE: ' WS-PAGE-COUNT
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ISBN         ' ' '
+               'TITLE                                             ' ' '
+               'AUTHOR                        ' ' '
+               'PUBLISHER                     ' ' '
+               'COPY' ' '
+               'PRICE   '
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE 2 TO WS-LINE-COUNT.
+
+       WRITE-REPORT-DETAIL-PARAGRAPH.
+           MOVE BOOK-COPIES OF SORT-RECORD TO WS-REPORT-COPIES-EDIT.
+           MOVE BOOK-PRICE OF SORT-RECORD TO WS-REPORT-PRICE-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING BOOK-ISBN OF SORT-RECORD ' '
+               BOOK-TITLE OF SORT-RECORD ' '
+               BOOK-AUTHOR OF SORT-RECORD ' '
+               BOOK-PUBLISHER OF SORT-RECORD ' '
+               WS-REPORT-COPIES-EDIT ' '
+               WS-REPORT-PRICE-EDIT
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
 
        END-PARAGRAPH.
+           CLOSE BOOK-MASTER-FILE.
            DISPLAY 'Thanks for using Book Manager!'.
            STOP RUN.
