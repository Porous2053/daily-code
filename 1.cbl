@@ -3,26 +3,116 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT NUMBER-INPUT-FILE ASSIGN TO 'NUMBERS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMBER-FILE-STATUS.
+
+           SELECT SQUARE-REPORT-FILE ASSIGN TO 'SQUARES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-INPUT-FILE.
+       01  NUMBER-INPUT-RECORD         PIC X(5).
+
+       FD  SQUARE-REPORT-FILE.
+       01  SQUARE-REPORT-LINE          PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER               PIC 9(5).
-       01 WS-NUMBER-SQUARED       PIC 9(10).
-       01 WS-RESPONSE             PIC X.
+       01 WS-RUN-MODE              PIC X(20).
+       01 WS-NUMBER-INPUT          PIC X(5).
+       01 WS-NUMBER-JUST           PIC X(5)   JUSTIFIED RIGHT.
+       01 WS-NUMBER                PIC 9(5).
+       01 WS-NUMBER-SQUARED        PIC 9(10).
+       01 WS-RESPONSE              PIC X.
+       01 WS-NUMBER-FILE-STATUS    PIC XX.
+       01 WS-REPORT-FILE-STATUS    PIC XX.
+       01 WS-EOF-SWITCH            PIC X      VALUE 'N'.
+          88 WS-EOF                           VALUE 'Y'.
+       01 WS-NUMBERS-PROCESSED     PIC 9(6)   VALUE 0.
+       01 WS-NUMBERS-FLAGGED       PIC 9(6)   VALUE 0.
+       01 WS-VALID-SWITCH          PIC X      VALUE 'N'.
+          88 WS-VALID-NUMBER                  VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       DISPLAY 'Enter a number (up to 5 digits): ' NO ADVANCING.
-       ACCEPT WS-NUMBER.
-       
-       COMPUTE WS-NUMBER-SQUARED = WS-NUMBER * WS-NUMBER.
-
-       DISPLAY 'The square of ' WS-NUMBER ' is: ' WS-NUMBER-SQUARED.
-       DISPLAY 'Do you want to square another number? (Y/N): ' NO ADVANCING.
-       ACCEPT WS-RESPONSE FROM CONSOLE.
-
-       EVALUATE WS-RESPONSE
-         WHEN 'Y' OR 'y' GO TO PROCEDURE DIVISION
-         WHEN OTHER STOP RUN
-       END-EVALUATE.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE(1:5) = 'BATCH'
+               PERFORM BATCH-DRIVER-PARAGRAPH
+               STOP RUN
+           END-IF.
+
+       INTERACTIVE-PARAGRAPH.
+           DISPLAY 'Enter a number (up to 5 digits): ' NO ADVANCING.
+           ACCEPT WS-NUMBER-INPUT.
+           PERFORM VALIDATE-NUMBER-PARAGRAPH.
+           IF WS-VALID-NUMBER
+               COMPUTE WS-NUMBER-SQUARED = WS-NUMBER * WS-NUMBER
+               DISPLAY 'The square of ' WS-NUMBER ' is: '
+                   WS-NUMBER-SQUARED
+           ELSE
+               DISPLAY 'Invalid entry - numbers only, please try again.'
+           END-IF.
+           DISPLAY 'Do you want to square another number? (Y/N): '
+               NO ADVANCING.
+           ACCEPT WS-RESPONSE FROM CONSOLE.
+
+           EVALUATE TRUE
+             WHEN WS-RESPONSE = 'Y' OR WS-RESPONSE = 'y'
+                 GO TO INTERACTIVE-PARAGRAPH
+             WHEN OTHER STOP RUN
+           END-EVALUATE.
+
+       BATCH-DRIVER-PARAGRAPH.
+           OPEN INPUT NUMBER-INPUT-FILE.
+           IF WS-NUMBER-FILE-STATUS = '35'
+               DISPLAY 'No number input file found - nothing to do.'
+           ELSE
+               OPEN OUTPUT SQUARE-REPORT-FILE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF
+                   READ NUMBER-INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           PERFORM PROCESS-BATCH-NUMBER-PARAGRAPH
+                   END-READ
+               END-PERFORM
+               CLOSE SQUARE-REPORT-FILE
+               CLOSE NUMBER-INPUT-FILE
+               DISPLAY WS-NUMBERS-PROCESSED ' number(s) squared, '
+                   WS-NUMBERS-FLAGGED ' flagged as non-numeric.'
+           END-IF.
+
+       PROCESS-BATCH-NUMBER-PARAGRAPH.
+           MOVE NUMBER-INPUT-RECORD TO WS-NUMBER-INPUT.
+           PERFORM VALIDATE-NUMBER-PARAGRAPH.
+           IF WS-VALID-NUMBER
+               COMPUTE WS-NUMBER-SQUARED = WS-NUMBER * WS-NUMBER
+               MOVE SPACES TO SQUARE-REPORT-LINE
+               STRING WS-NUMBER ',' WS-NUMBER-SQUARED
+                   INTO SQUARE-REPORT-LINE
+               END-STRING
+               WRITE SQUARE-REPORT-LINE
+               ADD 1 TO WS-NUMBERS-PROCESSED
+           ELSE
+               MOVE SPACES TO SQUARE-REPORT-LINE
+               STRING 'INVALID ENTRY - NOT NUMERIC: '
+                   NUMBER-INPUT-RECORD
+                   INTO SQUARE-REPORT-LINE
+               END-STRING
+               WRITE SQUARE-REPORT-LINE
+               ADD 1 TO WS-NUMBERS-FLAGGED
+           END-IF.
+
+       VALIDATE-NUMBER-PARAGRAPH.
+           MOVE 'N' TO WS-VALID-SWITCH.
+           IF WS-NUMBER-INPUT NOT = SPACES
+               MOVE FUNCTION TRIM(WS-NUMBER-INPUT) TO WS-NUMBER-JUST
+               INSPECT WS-NUMBER-JUST REPLACING LEADING SPACE BY ZERO
+               IF WS-NUMBER-JUST IS NUMERIC
+                   MOVE WS-NUMBER-JUST TO WS-NUMBER
+                   MOVE 'Y' TO WS-VALID-SWITCH
+               END-IF
+           END-IF.
